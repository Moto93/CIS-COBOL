@@ -0,0 +1,42 @@
+      **************************************
+      *Program:    Front-end menu
+      *Author:     CIS 112 Kyle Pennacchio
+      *Status:     Working
+      **************************************
+
+       identification division.
+       program-id. Menu.
+
+       environment division.
+
+       data division.
+       working-storage section.
+       01 Menu-Choice pic x.
+
+       procedure division.
+
+       Main-Start.
+       Perform Until Menu-Choice = "1" or "2" or "3"
+           Display " "
+           Display "CIS Coffee & Payroll System"
+           Display "1. Payroll Entry"
+           Display "2. Coffee Order Entry"
+           Display "3. Exit"
+           Display "Choice: " with no advancing
+           Accept Menu-Choice
+           If Menu-Choice = "1" or "2" or "3"
+               Continue
+           Else
+               Display "Please enter 1, 2, or 3."
+           End-If
+       End-Perform
+       If Menu-Choice = "1"
+           Call "Exercise2"
+       Else
+           If Menu-Choice = "2"
+               Call "Exercise3"
+           End-If
+       End-If
+       Stop Run.
+
+       End Program Menu.
