@@ -1,77 +1,296 @@
       *************************************
       *Program:    Second Exercise
-      *Author:     CIS 112 Kyle Pennacchio 
-      *Status:     Working 
+      *Author:     CIS 112 Kyle Pennacchio
+      *Status:     Working
       *************************************
-       
+
        Identification division.
        Program-id. Exercise2 as "Exercise2".
        Environment division.
        Configuration section.
+       Input-Output Section.
+       File-Control.
+           Select Employee-Master-File assign to "EMPMAST.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is EM-Employee-Id
+               file status is WS-EM-Status.
+           Select Payroll-Register-File assign to "PAYREG.DAT"
+               organization is line sequential
+               file status is WS-PR-Status.
+           Select Pay-Stub-File assign to "PAYSTUB.DAT"
+               organization is line sequential
+               file status is WS-PS-Status.
+           Select Roster-File assign to "ROSTER.DAT"
+               organization is line sequential.
+           Copy "AUDITSEL.CPY".
        Data division.
        File section.
+       FD  Employee-Master-File.
+       Copy "EMPMAST.CPY".
+       FD  Payroll-Register-File.
+       Copy "PAYREG.CPY".
+       FD  Pay-Stub-File.
+       Copy "PAYSTUB.CPY".
+       FD  Roster-File.
+       Copy "ROSTER.CPY".
+       Copy "AUDITFD.CPY".
        Working-storage section
        .
        01 Keyed-Field.
-      *    data entered by user field 
+      *    data entered by user field
+           05 Employee-Id      pic x(5).
            05 Employees-Name   pic x(20).
            05 Hours-Worked     pic 999.
            05 Hourly-Wage      pic 999V99.
            05 Try-Again        pic x value "Y"
        .
+       01 File-Status-Fields.
+           05 WS-EM-Status      pic xx.
+           05 WS-PR-Status      pic xx.
+           05 WS-PS-Status      pic xx.
+           05 WS-AL-Status      pic xx.
+           05 WS-Found-Employee pic x value "N"
+       .
+       01 Batch-Fields.
+           05 Run-Mode    pic x.
+           05 WS-RO-EOF   pic x value "N"
+       .
+       01 Audit-Fields.
+      *    identifies who ran the batch and what gets logged per run
+           05 WS-Operator-Id    pic x(8) value spaces.
+           05 WS-Audit-Date     pic 9(8).
+           05 WS-Audit-Time     pic 9(8).
+           05 WS-Audit-Type     pic x(12).
+           05 WS-Audit-Detail   pic x(60)
+       .
+       01 Register-Totals.
+      *    accumulates this session's run for the register total line
+           05 Register-Gross-Total  pic 9(7)V99 value 0.
+           05 Register-Tax-Total    pic 9(7)V99 value 0.
+           05 Register-Net-Total    pic 9(7)V99 value 0
+       .
        01 Calculate-Field.
-      *    field used for calculation purposes 
+      *    field used for calculation purposes
+           05 Regular-Hours    pic 999.
+           05 Overtime-Hours   pic 999.
+           05 Overtime-Wage    pic 9(4)V99.
+           05 Regular-Pay      pic 99999V99.
+           05 Overtime-Pay     pic 99999V99.
            05 Gross-Income     pic 99999V99.
-           05 Tax-Deduction    pic 9V99 value 0.90.
-           05 Tax-Rate         pic 9V99 value 0.10.
-           05 Gross-Tax        pic 999V99.
+           05 Gross-Tax        pic 99999V99.
            05 Net-Income       pic 99999V99
        .
+       Copy "WHTABLE.CPY".
        01 Clean-Field.
-      *    editied field for displaying the end info 
+      *    editied field for displaying the end info
            05 nHours-Worked    pic ZZZZZZZZ9.
            05 nHourly-Wage     pic $$$$$9.99.
            05 nGross-Income    pic $$$$$9.99.
            05 nTax-Display     pic $$$$$9.99.
-           05 nNet-Income      pic $$$$$9.99
+           05 nNet-Income      pic $$$$$9.99.
+           05 nYTD-Gross       pic $$$$$$$9.99.
+           05 nYTD-Tax         pic $$$$$$$9.99.
+           05 nYTD-Net         pic $$$$$$$9.99
        .
        Procedure division.
        Main-Module.
-      *main module that loops and then clears screen  
-       Perform Until Try-Again = "N" or "n"
-           Display Erase With Foreground-Color 7
+      *main module that loops and then clears screen
+       Perform Open-Files
+       Display "Operator ID: " with no advancing
+       Accept WS-Operator-Id
+       Display "Run in (I)nteractive or (B)atch mode? "
+           with no advancing
+       Accept Run-Mode
+       Move Function Upper-Case (Run-Mode) to Run-Mode
+       If Run-Mode = "B"
+           Perform Batch-Mode
+       Else
+           Perform Until Try-Again = "N" or "n"
+               Display Erase With Foreground-Color 7
       *                  |---------------------|
       *    used because Erase likes to change text to yellow
-           Perform Get-Data-Module
-           Perform Calculate-Module
-           Perform Clean-Up-Module
-           Perform Print-Module   
-         End-Perform
-       Stop Run
+               Perform Get-Data-Module
+               Perform Calculate-Module
+               Perform Update-Employee-YTD
+               Perform Clean-Up-Module
+               Perform Print-Module
+             End-Perform
+       End-If
+       Perform Close-Files
+       Goback
+       .
+       Batch-Mode.
+      *runs a whole roster of employees unattended, one per record,
+      *through the same calculation/output paragraphs the interactive
+      *path uses
+           Open Input Roster-File
+           Perform Until WS-RO-EOF = "Y"
+               Read Roster-File
+                   At End
+                       Move "Y" to WS-RO-EOF
+                   Not At End
+                       Perform Process-Roster-Employee
+               End-Read
+           End-Perform
+           Close Roster-File
+       .
+       Process-Roster-Employee.
+           Move RO-Employee-Id to Employee-Id
+           Move RO-Hours-Worked to Hours-Worked
+           Perform Read-Employee-Master
+           If WS-Found-Employee = "Y"
+               Move EM-Hourly-Wage to Hourly-Wage
+           Else
+               Display "No employee on file for roster id "
+                   Employee-Id "; skipping."
+           End-If
+           If WS-Found-Employee = "Y" and Hours-Worked > 0
+                   and Hours-Worked <= 80
+               Perform Calculate-Module
+               Perform Update-Employee-YTD
+               Perform Clean-Up-Module
+               Perform Print-Module-Batch
+           Else
+               If WS-Found-Employee = "Y"
+                   Display "Invalid hours (" Hours-Worked
+                       ") on roster for employee id " Employee-Id
+                       "; skipping."
+               End-If
+           End-If
+       .
+       Open-Files.
+      *opens the indexed employee master so employees can be looked up
+           Open I-O Employee-Master-File
+           If WS-EM-Status = "35"
+               Close Employee-Master-File
+               Open Output Employee-Master-File
+               Close Employee-Master-File
+               Open I-O Employee-Master-File
+           End-If
+           Open Extend Payroll-Register-File
+           If WS-PR-Status = "35"
+               Open Output Payroll-Register-File
+           End-If
+           Open Extend Pay-Stub-File
+           If WS-PS-Status = "35"
+               Open Output Pay-Stub-File
+           End-If
+       .
+       Close-Files.
+           Perform Write-Register-Total
+           Close Employee-Master-File
+           Close Payroll-Register-File
+           Close Pay-Stub-File
        .
        Get-Data-Module.
-      *used to accept input from the user 
-           Display "What is the employees name?"
-               Accept Employees-Name
+      *used to accept input from the user
+           Display "What is the employee id?"
+               Accept Employee-Id
+           Perform Read-Employee-Master
+           If WS-Found-Employee = "Y"
+               Display "Employee on file: " Employees-Name
+               Move EM-Hourly-Wage to Hourly-Wage
+           Else
+               Display "No employee found for that id, adding them."
+               Display "What is the employees name?"
+                   Accept Employees-Name
+               Display "And how much do they get paid a hour?"
+                   Accept Hourly-Wage
+               Perform Write-Employee-Master
+           End-If
            Display "How many hours did they work?"
                Accept Hours-Worked
-           Display "And how much do they get paid a hour?"
-               Accept Hourly-Wage
+           Perform Validate-Hours
+       .
+       Validate-Hours.
+      *rejects anything outside a sane per-period bound, mirroring
+      *Exercise3's Order-Check/Invalid-Order retry pattern
+           If Hours-Worked <= 0 or Hours-Worked > 80
+               Perform Invalid-Hours
+           End-If
+       .
+       Invalid-Hours.
+           Display "Hours worked must be between 1 and 80."
+           Display "Please re-enter: " with no advancing
+           Accept Hours-Worked
+           Perform Validate-Hours
+       .
+       Read-Employee-Master.
+      *looks the employee up on the master file by Employee-Id
+           Move Employee-Id to EM-Employee-Id
+           Read Employee-Master-File
+               Invalid Key
+                   Move "N" to WS-Found-Employee
+               Not Invalid Key
+                   Move "Y" to WS-Found-Employee
+                   Move EM-Employee-Name to Employees-Name
+           End-Read
+       .
+       Write-Employee-Master.
+      *adds a newly-typed employee to the master file
+           Move Employee-Id to EM-Employee-Id
+           Move Employees-Name to EM-Employee-Name
+           Move Hourly-Wage to EM-Hourly-Wage
+           Move 0 to EM-YTD-Gross
+           Move 0 to EM-YTD-Tax
+           Move 0 to EM-YTD-Net
+           Write Employee-Master-Record
+               Invalid Key
+                   Display "Unable to add employee " Employee-Id
+           End-Write
+       .
+       Update-Employee-YTD.
+      *rolls this run's results into the employee's YTD totals
+           Add Gross-Income to EM-YTD-Gross
+           Add Gross-Tax to EM-YTD-Tax
+           Add Net-Income to EM-YTD-Net
+           Rewrite Employee-Master-Record
+               Invalid Key
+                   Display "Unable to update YTD for " Employee-Id
+           End-Rewrite
        .
        Calculate-Module.
       *used to calculate the output
-           Multiply Hours-Worked by Hourly-Wage giving Gross-Income     
-           Multiply Gross-Income by Tax-Rate giving Gross-Tax
-           Multiply Gross-Income by Tax-Deduction giving Net-Income
+           If Hours-Worked > 40
+               Move 40 to Regular-Hours
+               Subtract 40 from Hours-Worked giving Overtime-Hours
+           Else
+               Move Hours-Worked to Regular-Hours
+               Move 0 to Overtime-Hours
+           End-If
+           Multiply Hourly-Wage by 1.5 giving Overtime-Wage
+           Multiply Regular-Hours by Hourly-Wage giving Regular-Pay
+           Multiply Overtime-Hours by Overtime-Wage giving Overtime-Pay
+           Add Regular-Pay Overtime-Pay giving Gross-Income
+           Perform Compute-Graduated-Tax
+           Subtract Gross-Tax from Gross-Income giving Net-Income
+       .
+       Compute-Graduated-Tax.
+      *finds Gross-Income's bracket and applies it progressively
+           Set WH-Idx to 1
+           Search WH-Bracket
+               At End
+                   Set WH-Idx to 5
+               When Gross-Income Not > WH-Upper-Limit (WH-Idx)
+                   Continue
+           End-Search
+           Compute Gross-Tax =
+               WH-Base-Tax (WH-Idx) +
+               (Gross-Income - WH-Lower-Limit (WH-Idx)) *
+                   WH-Rate (WH-Idx)
        .
        Clean-Up-Module.
-      *used to make the output fields easy to read 
+      *used to make the output fields easy to read
            Move Gross-Income to nGross-Income
            Move Gross-Tax to nTax-Display
            Move Net-Income to nNet-Income
            Move Hourly-Wage to nHourly-Wage
            Move Hours-Worked to nHours-Worked
-       .       
+           Move EM-YTD-Gross to nYTD-Gross
+           Move EM-YTD-Tax to nYTD-Tax
+           Move EM-YTD-Net to nYTD-Net
+       .
        Print-Module.
       *dispays the end results and asks if more data
            Display " "
@@ -84,12 +303,108 @@
                Display "Gross Income:   " nGross-income
            Display " "
                Display "Amount Taxed:   " nTax-Display
-           Display " "          
+           Display " "
                Display "Net Income:     " nNet-Income
            Display " "
+               Display "YTD Gross:      " nYTD-Gross
            Display " "
+               Display "YTD Tax:        " nYTD-Tax
+           Display " "
+               Display "YTD Net:        " nYTD-Net
+           Display " "
+           Display " "
+           Perform Write-Register-Line
+           Perform Write-Pay-Stub
+           Move "PAYROLL-CALC" to WS-Audit-Type
+           Move Employees-Name to WS-Audit-Detail
+           Perform Write-Audit-Record
            Display "Would you like to calculate another employee?"
-           Display "Y or N" 
+           Display "Y or N"
            Accept Try-Again
        .
-       End Program.
\ No newline at end of file
+       Print-Module-Batch.
+      *same output as Print-Module, minus the interactive prompt since
+      *the roster (not an operator) decides when the run is done
+           Display " "
+               Display "Employees Name: " Employees-Name
+           Display " "
+               Display "Hours Worked:   " nHours-Worked
+           Display " "
+               Display "Hourly Wage:    " nHourly-Wage
+           Display " "
+               Display "Gross Income:   " nGross-income
+           Display " "
+               Display "Amount Taxed:   " nTax-Display
+           Display " "
+               Display "Net Income:     " nNet-Income
+           Display " "
+               Display "YTD Gross:      " nYTD-Gross
+           Display " "
+               Display "YTD Tax:        " nYTD-Tax
+           Display " "
+               Display "YTD Net:        " nYTD-Net
+           Display " "
+           Display " "
+           Perform Write-Register-Line
+           Perform Write-Pay-Stub
+           Move "PAYROLL-CALC" to WS-Audit-Type
+           Move Employees-Name to WS-Audit-Detail
+           Perform Write-Audit-Record
+       .
+       Write-Audit-Record.
+      *appends one line to the shared audit trail; each call opens,
+      *writes, and closes so nothing is left open between employees
+           Accept WS-Audit-Date from Date
+           Accept WS-Audit-Time from Time
+           Move Spaces to Audit-Log-Record
+           String WS-Audit-Date delimited by size
+               " " delimited by size
+               WS-Audit-Time delimited by size
+               into AL-Timestamp
+           Move WS-Operator-Id to AL-Operator-Id
+           Move "EXERCISE2" to AL-Program-Id
+           Move WS-Audit-Type to AL-Transaction-Type
+           Move WS-Audit-Detail to AL-Detail
+           Open Extend Audit-Log-File
+           If WS-AL-Status = "35"
+               Open Output Audit-Log-File
+           End-If
+           Write Audit-Log-Record
+           Close Audit-Log-File
+       .
+       Write-Register-Line.
+      *adds this employee to the payroll register and its run total
+           Move Employees-Name to PR-Employee-Name
+           Move Hours-Worked to PR-Hours-Worked
+           Move Gross-Income to PR-Gross-Income
+           Move Gross-Tax to PR-Gross-Tax
+           Move Net-Income to PR-Net-Income
+           Write Payroll-Register-Record
+           Add Gross-Income to Register-Gross-Total
+           Add Gross-Tax to Register-Tax-Total
+           Add Net-Income to Register-Net-Total
+       .
+       Write-Pay-Stub.
+      *prints one pay stub record from the same cleaned fields
+      *Print-Module already displays on screen
+           Move Employees-Name to PS-Employee-Name
+           Move nHours-Worked to PS-Hours-Worked
+           Move nHourly-Wage to PS-Hourly-Wage
+           Move nGross-Income to PS-Gross-Income
+           Move nTax-Display to PS-Tax-Display
+           Move nNet-Income to PS-Net-Income
+           Move nYTD-Gross to PS-YTD-Gross
+           Move nYTD-Tax to PS-YTD-Tax
+           Move nYTD-Net to PS-YTD-Net
+           Write Pay-Stub-Record
+       .
+       Write-Register-Total.
+      *writes the run total line once the session is done
+           Move spaces to Payroll-Register-Record
+           Move "RUN TOTAL" to PR-Employee-Name
+           Move Register-Gross-Total to PR-Gross-Income
+           Move Register-Tax-Total to PR-Gross-Tax
+           Move Register-Net-Total to PR-Net-Income
+           Write Payroll-Register-Record
+       .
+       End Program Exercise2.
