@@ -1,137 +1,547 @@
       **************************************
       *Program:    Third Exercise
-      *Author:     CIS 112 Kyle Pennacchio 
-      *Status:     Working 
+      *Author:     CIS 112 Kyle Pennacchio
+      *Status:     Working
       **************************************
-       
+
        identification division.
        program-id. Exercise3.
 
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           Select Inventory-Master-File assign to "INVMAST.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is Inv-Product-Code
+               file status is WS-Inv-Status.
+           Select Customer-Master-File assign to "CUSTMAST.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is Cust-Name
+               file status is WS-Cust-Status.
+       Copy "ORDTRANSEL.CPY".
+       Copy "AUDITSEL.CPY".
+       Copy "RECEIPTSEL.CPY".
 
        data division.
-       working-storage section. 
+       file section.
+       FD  Inventory-Master-File.
+       Copy "INVMAST.CPY".
+       FD  Customer-Master-File.
+       Copy "CUSTMAST.CPY".
+       Copy "ORDTRANFD.CPY".
+       Copy "AUDITFD.CPY".
+       Copy "RECEIPTFD.CPY".
+       working-storage section.
+       01 File-Status-Fields.
+           05 WS-Inv-Status   pic xx.
+           05 WS-Cust-Status  pic xx.
+           05 WS-OT-EOF       pic x value "N".
+           05 WS-AL-Status    pic xx.
+           05 WS-RC-Status    pic xx.
+           05 WS-Batch-Order-Valid pic x.
+       01 Run-Mode pic x.
+       01 Audit-Fields.
+           05 WS-Operator-Id  pic x(8) value spaces.
+           05 WS-Audit-Date   pic 9(8).
+           05 WS-Audit-Time   pic 9(8).
+           05 WS-Audit-Type   pic x(12).
+           05 WS-Audit-Detail pic x(60).
        01 Input-Field.
-           05 Coffee-in 		   pic 999.
-           05 Shipping-Select 	   pic x(15).
+           05 Customer-Name     pic x(20).
+           05 Order-Number     pic 9(6).
+           05 Product-Code       pic x(1).
+           05 Coffee-in      pic 999.
+           05 Shipping-Select     pic x(15).
+       01 Unit-Fields.
+           05 Unit-Select     pic x value "L".
+           05 Coffee-In-Kg    pic 999V99.
+           05 Output-Total-Kg pic ZZ9.99.
+       Copy "UNITCONV.CPY".
+       Copy "RATES.CPY".
+       01 Rate-Quote-Fields.
+           05 WS-Ground-Base-Disp   pic $9.99.
+           05 WS-Ground-Per-Lb-Disp pic $9.99.
+           05 WS-Air-Base-Disp      pic $9.99.
+           05 WS-Air-Per-Lb-Disp    pic $9.99.
+       Copy "TAXRATE.CPY".
        01 Calculate-Field.
-           05 Taxed-Amount-in 	   pic 9(6)V99.
-           05 Input-Before-Tax 	   pic 9(6)V99.
-           05 Input-After-Tax 	   pic 9(6)V99.
-       	   05 Ship-in		       pic 9(6)V99.
-       	   05 Final-Total-in	   pic 9(6)V99.
+           05 Taxed-Amount-in     pic 9(6)V99.
+           05 Input-Before-Tax     pic 9(6)V99.
+           05 Input-After-Tax     pic 9(6)V99.
+           05 Ship-in         pic 9(6)V99.
+           05 Final-Total-in    pic 9(6)V99.
        01 Output-Field.
-           05 Coffee-Out           pic ZZ9.
-       	   05 Taxed-Amount-Out	   pic $(6).99.
-       	   05 Output-Before-Tax	   pic $(6).99.
-       	   05 Output-After-Tax	   pic $(6).99.
-       	   05 Ship-Out			   pic $(6).99.
-       	   05 Final-Total-Out	   pic $(6).99.
+           05 Coffee-Out           pic ZZZZ9.
+           05 Taxed-Amount-Out    pic $(6).99.
+           05 Output-Before-Tax    pic $(6).99.
+           05 Output-After-Tax    pic $(6).99.
+           05 Ship-Out      pic $(6).99.
+           05 Final-Total-Out    pic $(6).99.
+       Copy "DISCOUNT.CPY".
+       01 Order-Totals.
+      *    accumulates every line item onto one order before a single
+      *    shipping charge and tax are applied
+           05 Order-Total-Lbs        pic 9(5) value 0.
+           05 Order-Total-Before-Tax pic 9(6)V99 value 0.
+       01 More-Items pic x value "Y".
+       01 Void-Fields.
+      *    remembers each line item's product/quantity so a void can
+      *    put the stock back where Order-Check took it from
+           05 Void-Line-Count pic 99 value 0.
+           05 Void-Line-Item occurs 20 times indexed by Void-Idx.
+               10 Void-Product-Code pic x(1).
+               10 Void-Qty-Lbs      pic 999.
+           05 Void-Select pic x.
        Procedure Division.
 
        Main-Start.
-       Perform Initiate-Order
-       Perform Order-check
-       Perform Shipping-Calculation
-       Perform Total-Display
-       Stop Run.
-       
+       Perform Open-Files
+       Display "Operator ID: " with no advancing
+       Accept WS-Operator-Id
+       Display "Run in (I)nteractive or (B)atch mode? "
+           with no advancing
+       Accept Run-Mode
+       Move Function Upper-Case (Run-Mode) to Run-Mode
+       If Run-Mode = "B"
+           Perform Batch-Mode
+       Else
+           Perform Initiate-Order
+           Perform Until More-Items = "N" or "n"
+                   or Void-Line-Count >= 20
+               Perform Order-Line-Item
+               If Void-Line-Count >= 20
+                   Display "Maximum of 20 line items per order "
+                       "reached."
+                   Move "N" to More-Items
+               Else
+                   Display "Add another item to this order? (Y/N)"
+                       with no advancing
+                   Accept More-Items
+               End-If
+           End-Perform
+           Perform Update-Customer-Lifetime
+           Perform Tax-Calculation
+           Perform Shipping-Calculation
+           Perform Total-Display
+           Perform Void-Order
+           If Void-Select = "Y" or "y"
+               Move "ORDER-VOID" to WS-Audit-Type
+           Else
+               Perform Write-Receipt
+               Move "COFFEE-ORDER" to WS-Audit-Type
+           End-If
+           Move Customer-Name to WS-Audit-Detail
+           Perform Write-Audit-Record
+           Perform Interactive-Pause
+       End-If
+       Perform Close-Files
+       Goback.
+
+       Open-Files.
+      *opens the indexed coffee inventory so Order-Check can look it up
+           Open I-O Inventory-Master-File
+           If WS-Inv-Status = "35"
+               Close Inventory-Master-File
+               Open Output Inventory-Master-File
+               Close Inventory-Master-File
+               Open I-O Inventory-Master-File
+           End-If
+           Open I-O Customer-Master-File
+           If WS-Cust-Status = "35"
+               Close Customer-Master-File
+               Open Output Customer-Master-File
+               Close Customer-Master-File
+               Open I-O Customer-Master-File
+           End-If.
+
+       Close-Files.
+           Close Inventory-Master-File
+           Close Customer-Master-File.
+
+       Batch-Mode.
+      *runs a whole queued transaction file unattended, one order per
+      *record, through the same Order-Check/Shipping-Calculation/
+      *Total-Display paragraphs the interactive path uses
+           Open Input Order-Transaction-File
+           Perform Until WS-OT-EOF = "Y"
+               Read Order-Transaction-File
+                   At End
+                       Move "Y" to WS-OT-EOF
+                   Not At End
+                       Perform Process-Batch-Order
+               End-Read
+           End-Perform
+           Close Order-Transaction-File.
+
+       Process-Batch-Order.
+           Move OT-Customer-Name to Customer-Name
+           Move OT-Product-Code to Product-Code
+           Move OT-Coffee-Lbs to Coffee-in
+           Move OT-Shipping-Select to Shipping-Select
+           Move 0 to Order-Total-Lbs
+           Move 0 to Order-Total-Before-Tax
+           Move 0 to Void-Line-Count
+           Accept Order-Number from Time
+           Display " "
+           Display "Processing batch order for " Customer-Name
+           Perform Lookup-Customer
+           Perform Lookup-Product-Batch
+           Perform Order-Check-Batch
+           If WS-Batch-Order-Valid = "Y"
+               Perform Update-Customer-Lifetime
+               Perform Tax-Calculation
+               Perform Choice-Determine
+               Perform Total-Display
+               Perform Write-Receipt
+               Move "COFFEE-ORDER" to WS-Audit-Type
+               Move Customer-Name to WS-Audit-Detail
+               Perform Write-Audit-Record
+           Else
+               Move "ORDER-REJECT" to WS-Audit-Type
+               Move Customer-Name to WS-Audit-Detail
+               Perform Write-Audit-Record
+           End-If.
+
+       Order-Check-Batch.
+      *validates a queued transaction the same way Order-Check does,
+      *but rejects and logs the line instead of prompting for a
+      *corrected amount, since batch mode has no operator to ask
+           Move "Y" to WS-Batch-Order-Valid
+           If Coffee-in > 100
+               Display "Rejecting batch order for " Customer-Name
+                   ": " Coffee-in " lbs exceeds the 100 lb limit."
+               Move "N" to WS-Batch-Order-Valid
+           Else
+               Perform Read-Inventory
+               If Coffee-in > Inv-On-Hand-Lbs
+                   Display "Rejecting batch order for " Customer-Name
+                       ": only " Inv-On-Hand-Lbs " lbs of "
+                       Coffee-Product-Name (Coffee-Product-Idx)
+                       " on hand."
+                   Move "N" to WS-Batch-Order-Valid
+               Else
+                   Perform Valid-Order
+                   Subtract Coffee-in from Inv-On-Hand-Lbs
+                   Rewrite Inventory-Master-Record
+               End-If
+           End-If.
+
+       Write-Receipt.
+      *appends one receipt record per completed order; each call
+      *opens, writes, and closes, same as the shared audit log
+           Move Order-Number to RC-Order-Number
+           Move Customer-Name to RC-Customer-Name
+           Move Order-Total-Lbs to RC-Coffee-Lbs
+           Move Output-Before-Tax to RC-Before-Tax
+           Move Taxed-Amount-Out to RC-Tax-Amount
+           Move Output-After-Tax to RC-After-Tax
+           Move Shipping-Select to RC-Shipping-Method
+           Move Ship-Out to RC-Shipping-Cost
+           Move Final-Total-Out to RC-Final-Total
+           Open Extend Receipt-File
+           If WS-RC-Status = "35"
+               Open Output Receipt-File
+           End-If
+           Write Receipt-Record
+           Close Receipt-File.
+
+       Write-Audit-Record.
+      *appends one line to the shared audit trail; each call opens,
+      *writes, and closes so nothing is left open between orders
+           Accept WS-Audit-Date from Date
+           Accept WS-Audit-Time from Time
+           Move Spaces to Audit-Log-Record
+           String WS-Audit-Date delimited by size
+               " " delimited by size
+               WS-Audit-Time delimited by size
+               into AL-Timestamp
+           Move WS-Operator-Id to AL-Operator-Id
+           Move "EXERCISE3" to AL-Program-Id
+           Move WS-Audit-Type to AL-Transaction-Type
+           Move WS-Audit-Detail to AL-Detail
+           Open Extend Audit-Log-File
+           If WS-AL-Status = "35"
+               Open Output Audit-Log-File
+           End-If
+           Write Audit-Log-Record
+           Close Audit-Log-File.
+
+       Lookup-Product-Batch.
+      *same catalog search Select-Product uses, but defaults instead
+      *of re-prompting since batch mode has no operator to ask
+           Move Function Upper-Case (Product-Code) to Product-Code
+           Set Coffee-Product-Idx to 1
+           Search Coffee-Product-Entry
+               At End
+                   Display "Unknown product code " Product-Code
+                       " on transaction for " Customer-Name
+                       "; defaulting to house blend."
+                   Set Coffee-Product-Idx to 1
+               When Coffee-Product-Code (Coffee-Product-Idx)
+                       = Product-Code
+                   Continue
+           End-Search.
+
        Initiate-Order.
        Display "Welcome to CIS Coffee Suppliers."
-       Display "How many pounds of coffee would you like?"
-       Display "Please, no orders over 100 pounds."
-       Display "Pounds: " with no advancing
-       Accept Coffee-in.
-       
+       Display "Who are we ordering for today?"
+       Display "Customer Name: " with no advancing
+       Accept Customer-Name.
+       Accept Order-Number from Time.
+       Display "Order Number: " Order-Number.
+       Perform Lookup-Customer.
+
+       Lookup-Customer.
+      *looks up the customer's lifetime pounds, seeding a new record
+      *at zero the first time a customer orders
+           Move Customer-Name to Cust-Name
+           Read Customer-Master-File
+               Invalid Key
+                   Move 0 to Cust-Lifetime-Lbs
+                   Write Customer-Master-Record
+           End-Read.
+
+       Order-Line-Item.
+      *one pass through this paragraph adds one line item to the order
+       Perform Select-Product.
+       Display "Order by (L)bs or (K)g? " with no advancing
+       Accept Unit-Select
+       Move Function Upper-Case (Unit-Select) to Unit-Select
+       If Unit-Select = "K"
+           Display "How many kilograms of coffee would you like?"
+           Display "Kilograms: " with no advancing
+           Accept Coffee-In-Kg
+           Compute Coffee-in rounded = Coffee-In-Kg * Lb-Per-Kg
+               On Size Error
+                   Move 999 to Coffee-in
+                   Display "That is too many kilograms for one "
+                       "order."
+           End-Compute
+           Display "That is " Coffee-in " lbs."
+       Else
+           Display "How many pounds of coffee would you like?"
+           Display "Please, no orders over 100 pounds."
+           Display "Pounds: " with no advancing
+           Accept Coffee-in
+       End-If.
+       Perform Order-check.
+
+       Select-Product.
+       Display " "
+       Display "Which coffee would you like?"
+       Perform Varying Coffee-Product-Idx from 1 by 1
+               until Coffee-Product-Idx > 3
+           Display Coffee-Product-Code (Coffee-Product-Idx) ") "
+               Coffee-Product-Name (Coffee-Product-Idx)
+               " $" Coffee-Product-Price (Coffee-Product-Idx)
+                   "/lb"
+       End-Perform
+       Display "Type: " with no advancing
+       Accept Product-Code
+       Move Function Upper-Case (Product-Code) to Product-Code
+       Set Coffee-Product-Idx to 1
+       Search Coffee-Product-Entry
+           At End
+               Display "Unknown product. Try Again: " with no
+                   advancing
+               Accept Product-Code
+               Move Function Upper-Case (Product-Code) to
+                   Product-Code
+               Perform Select-Product
+           When Coffee-Product-Code (Coffee-Product-Idx)
+                   = Product-Code
+               Continue
+       End-Search.
+
        Order-Check.
        If Coffee-in > 100
-       Perform Invalid-Order
-       else 
-       perform Valid-Order.
-       
+           Perform Invalid-Order
+       else
+           Perform Read-Inventory
+           If Coffee-in > Inv-On-Hand-Lbs
+               Display "Only " Inv-On-Hand-Lbs " pounds of "
+                   Coffee-Product-Name (Coffee-Product-Idx)
+                   " on hand."
+               Perform Invalid-Order
+           Else
+               Perform Valid-Order
+               Subtract Coffee-in from Inv-On-Hand-Lbs
+               Rewrite Inventory-Master-Record
+           End-If
+       End-If.
+
+       Read-Inventory.
+      *looks up on-hand stock for the selected product, seeding a
+      *default on-hand quantity the first time a product is ordered
+           Move Coffee-Product-Code (Coffee-Product-Idx)
+               to Inv-Product-Code
+           Read Inventory-Master-File
+               Invalid Key
+                   Move 500 to Inv-On-Hand-Lbs
+                   Write Inventory-Master-Record
+           End-Read.
+
        Valid-Order.
-       If Coffee-in >= 5 and < 10 Then
-           Perform Coffee-Calculation
-           Perform Coffee-Discount-5
-       else If Coffee-in >= 10 then
-           Perform Coffee-Calculation
-           Perform Coffee-Discount-10.
-       
+       Perform Coffee-Calculation
+       Perform Apply-Discount
+       Add Input-Before-Tax to Order-Total-Before-Tax
+       Add Coffee-in to Order-Total-Lbs
+       Add 1 to Void-Line-Count
+       Move Coffee-Product-Code (Coffee-Product-Idx) to
+           Void-Product-Code (Void-Line-Count)
+       Move Coffee-in to Void-Qty-Lbs (Void-Line-Count)
+       Display "Added " Coffee-in " lbs of "
+           Coffee-Product-Name (Coffee-Product-Idx)
+           " to the order.".
+
+       Apply-Discount.
+      *looks up the best discount tier either this line item's
+      *quantity or the customer's lifetime pounds-to-date qualifies
+      *for, so a loyal repeat buyer earns the same 5%/10%/20% break a
+      *big single order would, without stacking a second discount
+           Perform Varying Discount-Idx from 3 by -1
+                   until Discount-Idx < 1
+               If Coffee-in >= Discount-Min-Lbs (Discount-Idx)
+                       or Cust-Lifetime-Lbs >=
+                           Discount-Min-Lbs (Discount-Idx)
+                   Compute Input-Before-Tax rounded =
+                       Input-Before-Tax *
+                           (1 - Discount-Pct (Discount-Idx))
+                   Exit Perform
+               End-If
+           End-Perform.
+
+       Void-Order.
+      *lets the operator back out of an order right after seeing the
+      *total, reversing the charges and putting the stock back
+           Display "Void this order? (Y/N)" with no advancing
+           Accept Void-Select
+           If Void-Select = "Y" or "y"
+               Perform Varying Void-Idx from 1 by 1
+                       until Void-Idx > Void-Line-Count
+                   Move Void-Product-Code (Void-Idx) to
+                       Inv-Product-Code
+                   Read Inventory-Master-File
+                       Invalid Key
+                           Continue
+                       Not Invalid Key
+                           Add Void-Qty-Lbs (Void-Idx) to
+                               Inv-On-Hand-Lbs
+                           Rewrite Inventory-Master-Record
+                   End-Read
+               End-Perform
+               Subtract Order-Total-Lbs from Cust-Lifetime-Lbs
+               Rewrite Customer-Master-Record
+               Move 0 to Ship-in
+               Move 0 to Input-After-Tax
+               Move 0 to Ship-Out
+               Move 0 to Output-After-Tax
+               Move 0 to Final-Total-in
+               Move 0 to Final-Total-Out
+               Display "Order voided."
+           End-If.
+
+       Update-Customer-Lifetime.
+      *rolls this order's pounds into the customer's running lifetime
+      *total, which Apply-Discount checks on the next order (and Void
+      *Order backs out again if this order is cancelled)
+           Add Order-Total-Lbs to Cust-Lifetime-Lbs
+           Rewrite Customer-Master-Record.
+
        Invalid-Order.
        Display "Invalid order amount."
        Display "Please re-enter your order: " with no advancing
        Accept Coffee-in
        Perform Order-Check.
-       
+
        Shipping-Calculation.
-           Move Coffee-in to Coffee-out
+           Move Order-Total-Lbs to Coffee-out
            Display " "
            Display "Okay, now that we have your order, we need a "
                    "shipping method."
            Display "You may choose Ground or Air."
            Display " "
-           Display "Ground:	       $1.50 plus $0.50 per pound"
-           Display "Air:		   $8.00 plus $1.00 per pound"
+           Move Ground-Base-Rate to WS-Ground-Base-Disp
+           Move Ground-Rate-Per-Lb to WS-Ground-Per-Lb-Disp
+           Move Air-Base-Rate to WS-Air-Base-Disp
+           Move Air-Rate-Per-Lb to WS-Air-Per-Lb-Disp
+           Display "Ground:        " WS-Ground-Base-Disp " plus "
+               WS-Ground-Per-Lb-Disp " per pound"
+           Display "Air:     " WS-Air-Base-Disp " plus "
+               WS-Air-Per-Lb-Disp " per pound"
            Display " "
            Display "Which do you choose, Ground or Air? (G or A)"
            Display "Type: " with no advancing
        Accept Shipping-Select
        If Shipping-Select = "a" or "A" or "g" or "G" then
-       	   Perform Choice-Determine
+           Perform Choice-Determine
        Else
-       	   Perform until Shipping-Select = "a" or "A" or "g" or "G"
-           Display "Invalid Shipping Type. Try Again: " with no 
-               advancing
-           Accept Shipping-Select
+           Perform until Shipping-Select = "a" or "A" or "g" or "G"
+               Display "Invalid Shipping Type. Try Again: " with no
+                   advancing
+               Accept Shipping-Select
+           End-Perform
+           Perform Choice-Determine
        End-If.
        Coffee-Calculation.
-           Multiply Coffee-in by 12.00 giving Input-Before-Tax.
-       
-       Coffee-Discount-5.
-           Multiply 0.95 by Input-Before-Tax
-           Perform Tax-Calculation.
-       
-       Coffee-Discount-10.
-           Multiply 0.90 by Input-Before-Tax
-           Perform Tax-Calculation.
-       
+           Multiply Coffee-in
+               by Coffee-Product-Price (Coffee-Product-Idx)
+               giving Input-Before-Tax.
+
        Tax-Calculation.
-           Multiply Input-Before-Tax by 1.06 giving Input-After-Tax
-           Multiply Input-Before-Tax by 0.06 giving Taxed-Amount-in
+      *applies tax once against the whole order's subtotal
+           Multiply Order-Total-Before-Tax by Sales-Tax-Rate giving
+               Taxed-Amount-in
+           Add Order-Total-Before-Tax Taxed-Amount-in giving
+               Input-After-Tax
            Move Taxed-Amount-in to Taxed-Amount-Out
-           Move Input-Before-Tax to Output-Before-Tax
+           Move Order-Total-Before-Tax to Output-Before-Tax
            Move Input-After-Tax to Output-After-Tax.
-       
+
        Choice-Determine.
        If Shipping-Select = "a" or "A" then
-       	   Perform Air-Shipping
-       	   Move "Air" to Shipping-Select
+           Perform Air-Shipping
+           Move "Air" to Shipping-Select
        Else
-       	   Perform Ground-Shipping.
-       	   Move "Ground" to Shipping-Select.
-       
+           Perform Ground-Shipping
+           Move "Ground" to Shipping-Select
+       End-If.
+
        Ground-Shipping.
-           Multiply Coffee-in by 0.50 giving Ship-in
-           Add 1.50 to Ship-in
+           Multiply Order-Total-Lbs by Ground-Rate-Per-Lb giving
+               Ship-in
+           Add Ground-Base-Rate to Ship-in
            Move Ship-in to Ship-Out.
-       
+
        Air-Shipping.
-           Multiply Coffee-in by 1 giving Ship-in
-           Add 8.00 to Ship-in
+           Multiply Order-Total-Lbs by Air-Rate-Per-Lb giving Ship-in
+           Add Air-Base-Rate to Ship-in
            Move Ship-in to Ship-Out.
-       
+
        Total-Display.
            Add Input-After-Tax to Ship-in giving Final-Total-in
            Move Final-Total-in to Final-Total-Out.
            Display " "
+           Display "Customer Name:                   " Customer-Name
+           Display "Order Number:                     " Order-Number
+           Compute Output-Total-Kg rounded =
+               Order-Total-Lbs / Lb-Per-Kg
            Display "Pounds of Coffee Ordered:        " Coffee-Out
-           Display "Cost of Coffee:				    " Output-Before-Tax
-           Display "Tax:				          " Taxed-Amount-Out
-           Display "Total:						    " Output-After-Tax
-           Display "Shipping Choice:	              " Shipping-Select
-           Display "Shipping Cost:				   " Ship-Out
+           Display "(Kilograms Equivalent:           " Output-Total-Kg
+               " kg)"
+           Display "Cost of Coffee:                  " Output-Before-Tax
+           Display "Tax:                              " Taxed-Amount-Out
+           Display "Total:                            " Output-After-Tax
+           Display "Shipping Choice:                 " Shipping-Select
+           Display "Shipping Cost:                    " Ship-Out
            Display "                         _______________________"
-           Display "Final Total:				    " Final-Total-Out.
-         Stop "Press enter to exit.".
-       End Program.
\ No newline at end of file
+           Display "Final Total:                      " Final-Total-Out.
+
+       Interactive-Pause.
+      *only the interactive path waits on the operator; batch orders
+      *run straight through Process-Batch-Order with no keypress
+           Stop "Press enter to exit.".
+       End Program Exercise3.
