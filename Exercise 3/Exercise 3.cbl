@@ -1,107 +1,335 @@
-Identification Division.
-Program-Id. Coffee-Shop.
-Environment Division.
-Data Division.
-Working-Storage Section.
-01 Input-Field.
-    05 Coffee-in 			pic 999.
-    05 Shipping-in 			pic x(15).
-01 Calculate-Field.
-    05 Taxed-Amount-in 		pic 9(4)V99.
-    05 Input-Before-Tax 	pic 9(6)V99.
-    05 Input-After-Tax 		pic 9(6)V99.
-	05 Ground-Ship-in		pic 9(4)V99.
-	05 Air-Ship-in			pic 9(4)V99.
-	05 Final-Total-in		pic 9(5)V99.
-01 Output-Field.
-	05 Coffe-Out			pic 99.
-	05 Tax-Rate-Out			pic xx value "6%"
-	05 Taxed-Amount-Out		pic $(4).99.
-	05 Output-Before-Tax	pic $(6).99.
-	05 Output-After-Tax		pic $(6).99.
-	05 Ship-Out				pic $(4).99..
-	05 Final-Total-Out		pic $(5).99.
-Procedure Division.
-Main-Start.
-Display "Welcome to CIS Coffee Shop."
-Display "How many pounds of coffee would you like?"
-Display "Please, no orders over 100 pounds."
-Accept Coffee-in
-If Coffee-in < 100 and > 0 Then
-	Perform Coffee-Calculation
-Else
-	Display "That is an invalid amount."
-	Display "Please re-enter your order."
-	Accept Coffee-in
-End-If
-Display "Okay, now that we have your order, we need a shipping method."
-Display "You may choose Ground or Air."
-Display " "
-Display "Ground:	$1.50 plus $0.50 per pound"
-Display "Air:		$8.00 plus $1.00 per pound"
-Display "Which do you choose, Ground or Air? (G or A)"
-Accept Shipping-in
-If Shipping-in = "a" or "A" or "g" or "G" then
-	Perform Choice-Determine
-Else
-	Perform until Shipping-in = "a" or "A" or "g" or "G"
-End-If
-
-Perform Final-Total
-Perform Total-Display
-
-Stop Run.
-
-Choice-Determine.
-If Shipping-in = "a" or "A" then
-	Perform Air-Shipping
-	Move "Air Shipping" to Shipping-in
-Else
-	Perform Ground-Shipping.
-	Move "Ground Shipping" to Shipping-in
-
-Coffee-Calculation.
-Multiply Coffee-in by 12.00 giving Input-Before-Tax
-Multiply Input-Before-Tax by 1.06 giving Input-After-Tax
-Multiply Input-Before-Tax by 0.06 giving Taxed-Amount-in
-Move Taxed-Amount-in to Taxed-Amount-Out
-Move Input-Before-Tax to Output-Before-Tax
-Move Input-After-Tax to Output-After-Tax 
-.
-
-Ground-Shipping.
-Multiply Coffee-in by 1 giving Ground-Ship-in
-Move Ground-Ship-in to Ship-Out.
-
-Air-Shipping.
-Multiply Coffee-in by 0.50 giving Air-Ship-in
-Move Air-Ship-in to Ship-Out.
-
-Total-Display.
-Display "Pounds of Coffee Ordered:		" Coffee-in
-Display "Cost of Coffee:				" Output-Before-Tax
-Display "Tax:							" Taxed-Amount-Out
-Display "Total:							" Input-After-Tax
-Display "Shipping Choice:				" Shipping-in
-Display "Shipping Cost:					" Ship-Out
-Display "Final Total:					" Final-Total-Out
-
-Final Total.
-Add Input-After-Tax to Ship-Out giving Final-Total-in
-Move Final-Total-in to Final-Total-Out
-.
-
-End Program.
-
-
-
-
-
-*Specifications: Write a program that that accepts input for an order of coffee and computes and displays all costs. Coffee is sold in 1 pound bags for $12 each. If a customer orders 5 pounds, they receive a 5% discount, and a 10% discount if they order 10 pounds or more. Shipping is either Ground which is $1.50 plus $0.50 per bag, or Air which is $8.00 plus $1.00 per pound. Sales tax is 6%. Tax and discounts are only applied to the coffee.
-
-*All output must be labeled and formatted.
-*All input must be echoed.
-*Your program should continue to loop until all orders have been processed.
-*Your program should be neat and readable with attention to naming and indentation.
-*Your program must make use of at least 2 separate procedural paragraphs and your choices must make sense in regards modularity.
-*All input must be validated.
\ No newline at end of file
+       Identification Division.
+       Program-Id. Coffee-Shop.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+       Copy "ORDTRANSEL.CPY".
+       Copy "AUDITSEL.CPY".
+       Copy "RECEIPTSEL.CPY".
+       Data Division.
+       File Section.
+       Copy "ORDTRANFD.CPY".
+       Copy "AUDITFD.CPY".
+       Copy "RECEIPTFD.CPY".
+       Working-Storage Section.
+       01 Input-Field.
+           05 Customer-Name         pic x(20).
+           05 Order-Number          pic 9(6).
+           05 Coffee-in             pic 999.
+           05 Product-Code          pic x(1).
+           05 Shipping-in           pic x(15).
+       01 Unit-Fields.
+           05 Unit-Select           pic x value "L".
+           05 Coffee-In-Kg          pic 999V99.
+           05 Output-Total-Kg       pic ZZ9.99.
+       Copy "UNITCONV.CPY".
+       01 Batch-Fields.
+           05 Run-Mode              pic x.
+           05 WS-OT-EOF             pic x value "N".
+           05 WS-Batch-Order-Valid  pic x.
+           05 WS-AL-Status          pic xx.
+           05 WS-RC-Status          pic xx.
+       01 Audit-Fields.
+           05 WS-Operator-Id        pic x(8) value spaces.
+           05 WS-Audit-Date         pic 9(8).
+           05 WS-Audit-Time         pic 9(8).
+           05 WS-Audit-Type         pic x(12).
+           05 WS-Audit-Detail       pic x(60).
+       Copy "RATES.CPY".
+       01 Rate-Quote-Fields.
+           05 WS-Ground-Base-Disp   pic $9.99.
+           05 WS-Ground-Per-Lb-Disp pic $9.99.
+           05 WS-Air-Base-Disp      pic $9.99.
+           05 WS-Air-Per-Lb-Disp    pic $9.99.
+       Copy "TAXRATE.CPY".
+       01 Calculate-Field.
+           05 Taxed-Amount-in      pic 9(4)V99.
+           05 Input-Before-Tax     pic 9(6)V99.
+           05 Input-After-Tax      pic 9(6)V99.
+           05 Ground-Ship-in       pic 9(4)V99.
+           05 Air-Ship-in          pic 9(4)V99.
+           05 Ship-in              pic 9(4)V99.
+           05 Final-Total-in       pic 9(5)V99.
+       01 Output-Field.
+           05 Coffe-Out            pic 99.
+           05 Taxed-Amount-Out     pic $(4).99.
+           05 Output-Before-Tax    pic $(6).99.
+           05 Output-After-Tax     pic $(6).99.
+           05 Ship-Out             pic $(4).99.
+           05 Final-Total-Out      pic $(5).99.
+       Procedure Division.
+       Main-Start.
+           Display "Welcome to CIS Coffee Shop."
+           Display "Operator ID: " with no advancing
+           Accept WS-Operator-Id
+           Display "Run in (I)nteractive or (B)atch mode? "
+               with no advancing
+           Accept Run-Mode
+           Move Function Upper-Case (Run-Mode) to Run-Mode
+           If Run-Mode = "B"
+               Perform Batch-Mode
+           Else
+               Perform Interactive-Order
+           End-If
+
+           Stop Run.
+
+       Interactive-Order.
+           Display "Customer Name: " with no advancing
+           Accept Customer-Name
+           Display "Order by (L)bs or (K)g? " with no advancing
+           Accept Unit-Select
+           Move Function Upper-Case (Unit-Select) to Unit-Select
+           If Unit-Select = "K"
+               Display "How many kilograms of coffee would you "
+                   "like?"
+               Display "Kilograms: " with no advancing
+               Accept Coffee-In-Kg
+               Compute Coffee-in rounded = Coffee-In-Kg * Lb-Per-Kg
+                   On Size Error
+                       Move 999 to Coffee-in
+                       Display "That is too many kilograms for "
+                           "one order."
+               End-Compute
+               Display "That is " Coffee-in " lbs."
+           Else
+               Display "How many pounds of coffee would you like?"
+               Display "Please, no orders over 100 pounds."
+               Accept Coffee-in
+           End-If
+           Perform Validate-Order
+           Display "Okay, now that we have your order, we need a "
+               "shipping method."
+           Display "You may choose Ground or Air."
+           Display " "
+           Move Ground-Base-Rate to WS-Ground-Base-Disp
+           Move Ground-Rate-Per-Lb to WS-Ground-Per-Lb-Disp
+           Move Air-Base-Rate to WS-Air-Base-Disp
+           Move Air-Rate-Per-Lb to WS-Air-Per-Lb-Disp
+           Display "Ground:    " WS-Ground-Base-Disp " plus "
+               WS-Ground-Per-Lb-Disp " per pound"
+           Display "Air:       " WS-Air-Base-Disp " plus "
+               WS-Air-Per-Lb-Disp " per pound"
+           Display "Which do you choose, Ground or Air? (G or A)"
+           Accept Shipping-in
+           If Shipping-in = "a" or "A" or "g" or "G" then
+               Perform Choice-Determine
+           Else
+               Perform until Shipping-in = "a" or "A" or "g" or "G"
+                   Display "Invalid Shipping Type. Try Again: "
+                       with no advancing
+                   Accept Shipping-in
+               End-Perform
+               Perform Choice-Determine
+           End-If
+
+           Accept Order-Number from Time
+           Perform Final-Total
+           Perform Total-Display
+           Perform Write-Receipt
+           Move "COFFEE-ORDER" to WS-Audit-Type
+           Move Customer-Name to WS-Audit-Detail
+           Perform Write-Audit-Record.
+
+       Batch-Mode.
+      *runs a whole queued transaction file unattended, one order per
+      *record, through the same calculation/display paragraphs the
+      *interactive path uses
+           Open Input Order-Transaction-File
+           Perform Until WS-OT-EOF = "Y"
+               Read Order-Transaction-File
+                   At End
+                       Move "Y" to WS-OT-EOF
+                   Not At End
+                       Perform Process-Batch-Order
+               End-Read
+           End-Perform
+           Close Order-Transaction-File.
+
+       Process-Batch-Order.
+           Move OT-Customer-Name to Customer-Name
+           Move OT-Product-Code to Product-Code
+           Move OT-Coffee-Lbs to Coffee-in
+           Move OT-Shipping-Select to Shipping-in
+           Accept Order-Number from Time
+           Display " "
+           Display "Processing batch order for " Customer-Name
+           Perform Lookup-Product-Batch
+           Perform Order-Check-Batch
+           If WS-Batch-Order-Valid = "Y"
+               Perform Coffee-Calculation
+               Perform Choice-Determine
+               Perform Final-Total
+               Perform Total-Display
+               Perform Write-Receipt
+               Move "COFFEE-ORDER" to WS-Audit-Type
+               Move Customer-Name to WS-Audit-Detail
+               Perform Write-Audit-Record
+           Else
+               Move "ORDER-REJECT" to WS-Audit-Type
+               Move Customer-Name to WS-Audit-Detail
+               Perform Write-Audit-Record
+           End-If.
+
+       Order-Check-Batch.
+      *rejects a queued transaction that's outside the 1-100 lb order
+      *limit instead of pricing/shipping it unattended, the same
+      *bound Validate-Order enforces on the interactive path
+           Move "Y" to WS-Batch-Order-Valid
+           If Coffee-in < 1 or Coffee-in > 100
+               Display "Rejecting batch order for " Customer-Name
+                   ": " Coffee-in " lbs is outside the 1-100 lb "
+                   "order limit."
+               Move "N" to WS-Batch-Order-Valid
+           End-If.
+
+       Write-Audit-Record.
+      *appends one line to the shared audit trail; each call opens,
+      *writes, and closes so nothing is left open between orders
+           Accept WS-Audit-Date from Date
+           Accept WS-Audit-Time from Time
+           Move Spaces to Audit-Log-Record
+           String WS-Audit-Date delimited by size
+               " " delimited by size
+               WS-Audit-Time delimited by size
+               into AL-Timestamp
+           Move WS-Operator-Id to AL-Operator-Id
+           Move "COFFEESHOP" to AL-Program-Id
+           Move WS-Audit-Type to AL-Transaction-Type
+           Move WS-Audit-Detail to AL-Detail
+           Open Extend Audit-Log-File
+           If WS-AL-Status = "35"
+               Open Output Audit-Log-File
+           End-If
+           Write Audit-Log-Record
+           Close Audit-Log-File.
+
+       Write-Receipt.
+      *appends one receipt record per completed order; each call
+      *opens, writes, and closes, same as the shared audit log
+           Move Order-Number to RC-Order-Number
+           Move Customer-Name to RC-Customer-Name
+           Move Coffee-in to RC-Coffee-Lbs
+           Move Output-Before-Tax to RC-Before-Tax
+           Move Taxed-Amount-Out to RC-Tax-Amount
+           Move Output-After-Tax to RC-After-Tax
+           Move Shipping-in to RC-Shipping-Method
+           Move Ship-Out to RC-Shipping-Cost
+           Move Final-Total-Out to RC-Final-Total
+           Open Extend Receipt-File
+           If WS-RC-Status = "35"
+               Open Output Receipt-File
+           End-If
+           Write Receipt-Record
+           Close Receipt-File.
+
+       Lookup-Product-Batch.
+      *same catalog search Select-Product uses, but defaults instead
+      *of re-prompting since batch mode has no operator to ask
+           Move Function Upper-Case (Product-Code) to Product-Code
+           Set Coffee-Product-Idx to 1
+           Search Coffee-Product-Entry
+               At End
+                   Display "Unknown product code " Product-Code
+                       " on transaction for " Customer-Name
+                       "; defaulting to house blend."
+                   Set Coffee-Product-Idx to 1
+               When Coffee-Product-Code (Coffee-Product-Idx)
+                       = Product-Code
+                   Continue
+           End-Search.
+
+       Validate-Order.
+      *loops back through product selection and pricing on a bad
+      *quantity, the same way Exercise3's Invalid-Order/Order-Check
+      *retry does, instead of falling through to shipping with stale
+      *or zero pricing fields
+           If Coffee-in < 100 and > 0 Then
+               Perform Select-Product
+               Perform Coffee-Calculation
+           Else
+               Display "That is an invalid amount."
+               Display "Please re-enter your order."
+               Accept Coffee-in
+               Perform Validate-Order
+           End-If.
+
+       Select-Product.
+           Display " "
+           Display "Which coffee would you like?"
+           Perform Varying Coffee-Product-Idx from 1 by 1
+                   until Coffee-Product-Idx > 3
+               Display Coffee-Product-Code (Coffee-Product-Idx) ") "
+                   Coffee-Product-Name (Coffee-Product-Idx)
+                   " $" Coffee-Product-Price (Coffee-Product-Idx)
+                       "/lb"
+           End-Perform
+           Accept Product-Code
+           Move Function Upper-Case (Product-Code) to Product-Code
+           Set Coffee-Product-Idx to 1
+           Search Coffee-Product-Entry
+               At End
+                   Display "Unknown product, defaulting to house "
+                       "blend."
+                   Set Coffee-Product-Idx to 1
+               When Coffee-Product-Code (Coffee-Product-Idx)
+                       = Product-Code
+                   Continue
+           End-Search.
+
+       Choice-Determine.
+           If Shipping-in = "a" or "A" then
+               Perform Air-Shipping
+               Move "Air Shipping" to Shipping-in
+           Else
+               Perform Ground-Shipping
+               Move "Ground Shipping" to Shipping-in
+           End-If.
+
+       Coffee-Calculation.
+           Multiply Coffee-in
+               by Coffee-Product-Price (Coffee-Product-Idx)
+               giving Input-Before-Tax
+           Multiply Input-Before-Tax by Sales-Tax-Rate giving
+               Taxed-Amount-in
+           Add Input-Before-Tax Taxed-Amount-in giving
+               Input-After-Tax
+           Move Taxed-Amount-in to Taxed-Amount-Out
+           Move Input-Before-Tax to Output-Before-Tax
+           Move Input-After-Tax to Output-After-Tax
+           .
+
+       Ground-Shipping.
+           Multiply Coffee-in by Ground-Rate-Per-Lb giving
+               Ground-Ship-in
+           Add Ground-Base-Rate to Ground-Ship-in
+           Move Ground-Ship-in to Ship-in
+           Move Ground-Ship-in to Ship-Out.
+
+       Air-Shipping.
+           Multiply Coffee-in by Air-Rate-Per-Lb giving Air-Ship-in
+           Add Air-Base-Rate to Air-Ship-in
+           Move Air-Ship-in to Ship-in
+           Move Air-Ship-in to Ship-Out.
+
+       Total-Display.
+           Compute Output-Total-Kg rounded = Coffee-in / Lb-Per-Kg
+           Display "Customer Name:                  " Customer-Name
+           Display "Pounds of Coffee Ordered:      " Coffee-in
+           Display "(Kilograms Equivalent:         " Output-Total-Kg
+               " kg)"
+           Display "Coffee Ordered:                "
+               Coffee-Product-Name (Coffee-Product-Idx)
+           Display "Cost of Coffee:                " Output-Before-Tax
+           Display "Tax:                           " Taxed-Amount-Out
+           Display "Total:                          " Input-After-Tax
+           Display "Shipping Choice:                " Shipping-in
+           Display "Shipping Cost:                  " Ship-Out
+           Display "Final Total:                    " Final-Total-Out.
+
+       Final-Total.
+           Add Input-After-Tax to Ship-in giving Final-Total-in
+           Move Final-Total-in to Final-Total-Out
+           .
+
+       End Program Coffee-Shop.
