@@ -0,0 +1,208 @@
+      **************************************
+      *Program:    End-of-day control report
+      *Author:     CIS 112 Kyle Pennacchio
+      *Status:     Working
+      **************************************
+
+       identification division.
+       program-id. EndOfDay.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           Select Payroll-Register-File assign to "PAYREG.DAT"
+               organization is line sequential
+               file status is WS-PR-Status.
+           Select EOD-Control-File assign to "EODCTL.DAT"
+               organization is line sequential.
+       Copy "AUDITSEL.CPY".
+       Copy "RECEIPTSEL.CPY".
+
+       data division.
+       file section.
+       FD  Payroll-Register-File.
+       Copy "PAYREG.CPY".
+       FD  EOD-Control-File.
+       Copy "EODCTL.CPY".
+       Copy "AUDITFD.CPY".
+       Copy "RECEIPTFD.CPY".
+
+       working-storage section.
+       01 EOF-Flags.
+           05 WS-Register-EOF  pic x value "N".
+           05 WS-Audit-EOF     pic x value "N".
+           05 WS-Receipt-EOF   pic x value "N".
+       01 File-Status-Fields.
+           05 WS-PR-Status      pic xx.
+           05 WS-AL-Status      pic xx.
+           05 WS-RC-Status      pic xx.
+       01 Register-Counts.
+           05 WS-Employee-Count      pic 9(5) value 0.
+           05 WS-Register-Gross-Num  pic 9(7)v99 value 0.
+           05 WS-Register-Tax-Num    pic 9(7)v99 value 0.
+           05 WS-Register-Net-Num    pic 9(7)v99 value 0.
+           05 WS-Register-Line-Amt   pic 9(7)v99.
+           05 WS-Register-Gross-Disp pic $$$$$$$9.99.
+           05 WS-Register-Tax-Disp   pic $$$$$$$9.99.
+           05 WS-Register-Net-Disp   pic $$$$$$$9.99.
+           05 WS-Register-Gross      pic x(15) value spaces.
+           05 WS-Register-Tax        pic x(15) value spaces.
+           05 WS-Register-Net        pic x(15) value spaces.
+       01 Audit-Counts.
+           05 WS-Payroll-Calc-Count pic 9(5) value 0.
+           05 WS-Coffee-Order-Count pic 9(5) value 0.
+           05 WS-Ship-Error-Count   pic 9(5) value 0.
+       01 Receipt-Totals.
+           05 WS-Receipt-Count    pic 9(5) value 0.
+           05 WS-Receipt-Total    pic 9(8)V99 value 0.
+           05 WS-Receipt-Final    pic 9(8)V99.
+           05 WS-Receipt-Total-Disp pic $$$$$$$9.99.
+           05 WS-Receipt-Total-Text pic x(15) value spaces.
+
+       procedure division.
+       Main-Start.
+           Display "Running end-of-day control report..."
+           Perform Open-Files
+           Perform Read-Register-Totals
+           Perform Read-Audit-Totals
+           Perform Read-Receipt-Totals
+           Perform Write-Control-Report
+           Perform Close-Files
+           Display "Control report written to EODCTL.DAT."
+           Stop Run.
+
+       Open-Files.
+           Open Input Payroll-Register-File
+           Open Input Audit-Log-File
+           Open Input Receipt-File
+           Open Output EOD-Control-File.
+
+       Close-Files.
+           Close Payroll-Register-File
+           Close Audit-Log-File
+           Close Receipt-File
+           Close EOD-Control-File.
+
+       Read-Register-Totals.
+      *counts each employee line and adds up every run-total line the
+      *register writes at the end of each payroll session, since a
+      *roster can be run more than once in a day (req022 batch mode);
+      *if the register has never been written yet, WS-PR-Status comes
+      *back non-zero from Open-Files and there is nothing to read
+           If WS-PR-Status not = "00"
+               Move "Y" to WS-Register-EOF
+           End-If
+           Perform Until WS-Register-EOF = "Y"
+               Read Payroll-Register-File
+                   At End
+                       Move "Y" to WS-Register-EOF
+                   Not At End
+                       If PR-Employee-Name = "RUN TOTAL"
+                           Move PR-Gross-Income to WS-Register-Line-Amt
+                           Add WS-Register-Line-Amt to
+                               WS-Register-Gross-Num
+                           Move PR-Gross-Tax to WS-Register-Line-Amt
+                           Add WS-Register-Line-Amt to
+                               WS-Register-Tax-Num
+                           Move PR-Net-Income to WS-Register-Line-Amt
+                           Add WS-Register-Line-Amt to
+                               WS-Register-Net-Num
+                       Else
+                           Add 1 to WS-Employee-Count
+                       End-If
+               End-Read
+           End-Perform
+           Move WS-Register-Gross-Num to WS-Register-Gross-Disp
+           Move WS-Register-Gross-Disp to WS-Register-Gross
+           Move WS-Register-Tax-Num to WS-Register-Tax-Disp
+           Move WS-Register-Tax-Disp to WS-Register-Tax
+           Move WS-Register-Net-Num to WS-Register-Net-Disp
+           Move WS-Register-Net-Disp to WS-Register-Net.
+
+       Read-Audit-Totals.
+      *tallies the shared audit trail by transaction type so the
+      *payroll and coffee counts can be reconciled against it; if the
+      *audit log has never been written yet, WS-AL-Status comes back
+      *non-zero from Open-Files and there is nothing to read
+           If WS-AL-Status not = "00"
+               Move "Y" to WS-Audit-EOF
+           End-If
+           Perform Until WS-Audit-EOF = "Y"
+               Read Audit-Log-File
+                   At End
+                       Move "Y" to WS-Audit-EOF
+                   Not At End
+                       Evaluate AL-Transaction-Type
+                           When "PAYROLL-CALC"
+                               Add 1 to WS-Payroll-Calc-Count
+                           When "COFFEE-ORDER"
+                               Add 1 to WS-Coffee-Order-Count
+                           When "SHIP-ERROR"
+                               Add 1 to WS-Ship-Error-Count
+                       End-Evaluate
+               End-Read
+           End-Perform.
+
+       Read-Receipt-Totals.
+      *sums every coffee receipt's final total so coffee sales can be
+      *reconciled against the cash drawer/deposit, not just counted;
+      *if no receipts have been written yet, WS-RC-Status comes back
+      *non-zero from Open-Files and the total stays zero
+           If WS-RC-Status not = "00"
+               Move "Y" to WS-Receipt-EOF
+           End-If
+           Perform Until WS-Receipt-EOF = "Y"
+               Read Receipt-File
+                   At End
+                       Move "Y" to WS-Receipt-EOF
+                   Not At End
+                       Add 1 to WS-Receipt-Count
+                       Move RC-Final-Total to WS-Receipt-Final
+                       Add WS-Receipt-Final to WS-Receipt-Total
+               End-Read
+           End-Perform
+           Move WS-Receipt-Total to WS-Receipt-Total-Disp
+           Move WS-Receipt-Total-Disp to WS-Receipt-Total-Text.
+
+       Write-Control-Report.
+           Move "Payroll employees processed (register)" to
+               EOD-Description
+           Move WS-Employee-Count to EOD-Count
+           Move spaces to EOD-Amount-Text
+           Write EOD-Control-Record
+           Move "Payroll calculations logged (audit)" to
+               EOD-Description
+           Move WS-Payroll-Calc-Count to EOD-Count
+           Move spaces to EOD-Amount-Text
+           Write EOD-Control-Record
+           Move "Coffee orders logged (audit)" to EOD-Description
+           Move WS-Coffee-Order-Count to EOD-Count
+           Move spaces to EOD-Amount-Text
+           Write EOD-Control-Record
+           Move "Shipping errors logged (audit)" to EOD-Description
+           Move WS-Ship-Error-Count to EOD-Count
+           Move spaces to EOD-Amount-Text
+           Write EOD-Control-Record
+           Move "Payroll gross total (register)" to EOD-Description
+           Move 0 to EOD-Count
+           Move WS-Register-Gross to EOD-Amount-Text
+           Write EOD-Control-Record
+           Move "Payroll tax total (register)" to EOD-Description
+           Move 0 to EOD-Count
+           Move WS-Register-Tax to EOD-Amount-Text
+           Write EOD-Control-Record
+           Move "Payroll net total (register)" to EOD-Description
+           Move 0 to EOD-Count
+           Move WS-Register-Net to EOD-Amount-Text
+           Write EOD-Control-Record
+           Move "Coffee receipts processed" to EOD-Description
+           Move WS-Receipt-Count to EOD-Count
+           Move spaces to EOD-Amount-Text
+           Write EOD-Control-Record
+           Move "Coffee sales total (receipts)" to EOD-Description
+           Move 0 to EOD-Count
+           Move WS-Receipt-Total-Text to EOD-Amount-Text
+           Write EOD-Control-Record.
+
+       End Program EndOfDay.
