@@ -1,18 +1,57 @@
       ******************************************************************
       *  Program: Coffee
       *  Author: Matthew Patane
-      *  Status: Not-Working (Entire Shipping section gets skipped)
+      *  Status: Working (shipping reprompt loop fixed; see
+      *  Get-Shipping-Selection)
       *
       ******************************************************************
 
        Identification Division.
        Program-ID. Coffee.
        Environment Division.
+       Input-Output Section.
+       File-Control.
+       Copy "ORDTRANSEL.CPY".
+       Copy "AUDITSEL.CPY".
+       Copy "RECEIPTSEL.CPY".
        Data Division.
+       File Section.
+       Copy "ORDTRANFD.CPY".
+       Copy "AUDITFD.CPY".
+       Copy "RECEIPTFD.CPY".
        Working-Storage Section.
        01  Keyed-Fields.
+           05 Customer-Name    Pic X(20).
+           05 Order-Number     Pic 9(6).
            05 Coffee-In        Pic 9(3).
+           05 Product-Code     Pic X(1).
            05 Shipping-Select  Pic X(18).
+       01  Batch-Fields.
+           05 Run-Mode          Pic X.
+           05 WS-OT-EOF         Pic X value "N".
+           05 WS-Batch-Order-Valid Pic X.
+           05 WS-AL-Status      Pic XX.
+           05 WS-RC-Status      Pic XX.
+           05 WS-Shipping-Tries Pic 9 value 0.
+       01  Audit-Fields.
+           05 WS-Operator-Id   Pic X(8) value spaces.
+           05 WS-Audit-Date    Pic 9(8).
+           05 WS-Audit-Time    Pic 9(8).
+           05 WS-Audit-Type    Pic X(12).
+           05 WS-Audit-Detail  Pic X(60).
+       01  Unit-Fields.
+           05 Unit-Select      Pic X value "L".
+           05 Coffee-In-Kg     Pic 999V99.
+           05 Output-Total-Kg  Pic ZZ9.99.
+       Copy "UNITCONV.CPY".
+       Copy "RATES.CPY".
+       01  Rate-Quote-Fields.
+           05 WS-Ground-Base-Disp   Pic $9.99.
+           05 WS-Ground-Per-Lb-Disp Pic $9.99.
+           05 WS-Air-Base-Disp      Pic $9.99.
+           05 WS-Air-Per-Lb-Disp    Pic $9.99.
+       Copy "TAXRATE.CPY".
+       Copy "DISCOUNT.CPY".
        01  Calculated-Field.
            05 Tax-Amount-In    Pic 9(6)v99.
            05 Before-Tax-In    Pic 9(6)v99.
@@ -28,63 +67,277 @@
        Procedure Division.
        Coffee-Start.
               Display "Thank you for choosing us!"
+              Display "Operator ID: " with no advancing
+              Accept WS-Operator-Id
+              Display "Run in (I)nteractive or (B)atch mode? "
+                  with no advancing
+              Accept Run-Mode
+              Move Function Upper-Case (Run-Mode) to Run-Mode
+              If Run-Mode = "B"
+                  Perform Batch-Mode
+                  Stop Run
+              End-If
+              Display "Customer Name: " with no advancing
+              Accept Customer-Name
               Display " "
-              Display "Orders containing 5lbs or more save 5%!"
-              Display "Orders of ten or more include a 10% discount!"
+              Display "Orders of 5lbs or more save 5%!"
+              Display "Orders of 10lbs or more save 10%!"
+              Display "Orders of 20lbs or more save 15%!"
               Display " "
-              Display "How many Pounds of coffee would you like? "
-              Accept Coffee-In
-              If Coffee-In > 0 and < 100 then
-                   If Coffee-In >= 5 and < 10 Then
-                       Perform One-Pound-Formula
-                       Perform Five-Pound-Discount
-                  else If Coffee-In >= 10 Then
-                       Perform One-Pound-Formula
-                       Perform Ten-Pound-Discount
-               Else
-                   Display "Please enter a number bewteen 1 and 100!"
-                   Display "How many Pounds of coffee would you like?"
-                   Accept Coffee-In
-              End-If
-              End-If
+              Perform Select-Product
+              Display "Order by (L)bs or (K)g? " with no advancing
+              Accept Unit-Select
+              Move Function Upper-Case (Unit-Select) to Unit-Select
+              If Unit-Select = "K"
+                  Display "How many kilograms of coffee would you "
+                      "like? "
+                  Accept Coffee-In-Kg
+                  Compute Coffee-In rounded =
+                      Coffee-In-Kg * Lb-Per-Kg
+                      On Size Error
+                          Move 999 to Coffee-In
+                          Display "That is too many kilograms for "
+                              "one order."
+                  End-Compute
+                  Display "That is " Coffee-In " lbs."
+              Else
+                  Display "How many Pounds of coffee would you "
+                      "like? "
+                  Accept Coffee-In
               End-If
-                   Display " "
-                   Display "We offer two types of shipping, Ground and"
-                   "air. Please select one."
-                   Display "Use G for Ground, and A for Air."
-                   Display " "
-                   Display "Ground: $1.50 Flat rate, plus $0.50 per"
-                   "pound."
-                   Display "Air:    $8.00 Flat rate, Plus $1.00 per"
-                   "pound."
-              Accept Shipping-Select
-                   If Shipping-Select = 'a' or 'A' or 'g' or 'G' then
-                       Perform Ship-Choice
-                   Else
-                       Perform until Shipping-Select = 'a' or 'A' or 'g'
-                       or 'G'
-                       Display "Unknown Character. Air or Ground? (A or"
-                       "G): "
-                       Accept Shipping-Select
-                   End-If
+              Perform Validate-Order
+              Perform Get-Shipping-Selection
+              Perform Ship-Choice
 
+               Accept Order-Number from Time
                Perform Total-Formula
                Perform Display-Total
+               Perform Write-Receipt
+               Move "COFFEE-ORDER" to WS-Audit-Type
+               Move Customer-Name to WS-Audit-Detail
+               Perform Write-Audit-Record
                Stop Run.
 
 
 
+       Get-Shipping-Selection.
+      *prompts for a shipping type, reprompting on bad input up to 3
+      *times before logging the failure and restarting the order
+           Move 0 to WS-Shipping-Tries
+           Display " "
+           Display "We offer two types of shipping, Ground and"
+               "air. Please select one."
+           Display "Use G for Ground, and A for Air."
+           Display " "
+           Move Ground-Base-Rate to WS-Ground-Base-Disp
+           Move Ground-Rate-Per-Lb to WS-Ground-Per-Lb-Disp
+           Move Air-Base-Rate to WS-Air-Base-Disp
+           Move Air-Rate-Per-Lb to WS-Air-Per-Lb-Disp
+           Display "Ground: " WS-Ground-Base-Disp " Flat rate, plus "
+               WS-Ground-Per-Lb-Disp " per pound."
+           Display "Air:    " WS-Air-Base-Disp " Flat rate, Plus "
+               WS-Air-Per-Lb-Disp " per pound."
+           Accept Shipping-Select
+           Perform until Shipping-Select = 'a' or 'A' or 'g' or 'G'
+               Add 1 to WS-Shipping-Tries
+               If WS-Shipping-Tries >= 3
+                   Perform Log-Shipping-Error
+                   Display "Too many invalid entries. Restarting "
+                       "your order."
+                   Perform Coffee-Start
+                   Stop Run
+               End-If
+               Display "Unknown Character. Air or Ground? (A or "
+                   "G): "
+               Accept Shipping-Select
+           End-Perform.
+
+       Log-Shipping-Error.
+           Accept WS-Audit-Date from Date
+           Accept WS-Audit-Time from Time
+           Move Spaces to Audit-Log-Record
+           String WS-Audit-Date delimited by size
+               " " delimited by size
+               WS-Audit-Time delimited by size
+               into AL-Timestamp
+           Move WS-Operator-Id to AL-Operator-Id
+           Move "COFFEE" to AL-Program-Id
+           Move "SHIP-ERROR" to AL-Transaction-Type
+           Move "3 invalid shipping entries; order restarted" to
+               AL-Detail
+           Open Extend Audit-Log-File
+           If WS-AL-Status = "35"
+               Open Output Audit-Log-File
+           End-If
+           Write Audit-Log-Record
+           Close Audit-Log-File.
+
+       Batch-Mode.
+      *runs a whole queued transaction file unattended, one order per
+      *record, through the same calculation/display paragraphs the
+      *interactive path uses
+           Open Input Order-Transaction-File
+           Perform Until WS-OT-EOF = "Y"
+               Read Order-Transaction-File
+                   At End
+                       Move "Y" to WS-OT-EOF
+                   Not At End
+                       Perform Process-Batch-Order
+               End-Read
+           End-Perform
+           Close Order-Transaction-File.
+
+       Process-Batch-Order.
+           Move OT-Customer-Name to Customer-Name
+           Move OT-Product-Code to Product-Code
+           Move OT-Coffee-Lbs to Coffee-In
+           Move OT-Shipping-Select to Shipping-Select
+           Accept Order-Number from Time
+           Display " "
+           Display "Processing batch order for " Customer-Name
+           Perform Lookup-Product-Batch
+           Perform Order-Check-Batch
+           If WS-Batch-Order-Valid = "Y"
+               Perform One-Pound-Formula
+               Perform Apply-Discount
+               Perform Tax-Formula
+               Perform Ship-Choice
+               Perform Total-Formula
+               Perform Display-Total
+               Perform Write-Receipt
+               Move "COFFEE-ORDER" to WS-Audit-Type
+               Move Customer-Name to WS-Audit-Detail
+               Perform Write-Audit-Record
+           Else
+               Move "ORDER-REJECT" to WS-Audit-Type
+               Move Customer-Name to WS-Audit-Detail
+               Perform Write-Audit-Record
+           End-If.
+
+       Order-Check-Batch.
+      *rejects a queued transaction that's outside the 1-100 lb order
+      *limit instead of pricing/shipping it unattended, the same
+      *bound Validate-Order enforces on the interactive path
+           Move "Y" to WS-Batch-Order-Valid
+           If Coffee-In < 1 or Coffee-In > 100
+               Display "Rejecting batch order for " Customer-Name
+                   ": " Coffee-In " lbs is outside the 1-100 lb "
+                   "order limit."
+               Move "N" to WS-Batch-Order-Valid
+           End-If.
+
+       Write-Audit-Record.
+      *appends one line to the shared audit trail; each call opens,
+      *writes, and closes so nothing is left open between orders
+           Accept WS-Audit-Date from Date
+           Accept WS-Audit-Time from Time
+           Move Spaces to Audit-Log-Record
+           String WS-Audit-Date delimited by size
+               " " delimited by size
+               WS-Audit-Time delimited by size
+               into AL-Timestamp
+           Move WS-Operator-Id to AL-Operator-Id
+           Move "COFFEE" to AL-Program-Id
+           Move WS-Audit-Type to AL-Transaction-Type
+           Move WS-Audit-Detail to AL-Detail
+           Open Extend Audit-Log-File
+           If WS-AL-Status = "35"
+               Open Output Audit-Log-File
+           End-If
+           Write Audit-Log-Record
+           Close Audit-Log-File.
+
+       Write-Receipt.
+      *appends one receipt record per completed order; each call
+      *opens, writes, and closes, same as the shared audit log
+           Move Order-Number to RC-Order-Number
+           Move Customer-Name to RC-Customer-Name
+           Move Coffee-In to RC-Coffee-Lbs
+           Move Before-Tax-Out to RC-Before-Tax
+           Move Tax-Amount-Out to RC-Tax-Amount
+           Move After-Tax-Out to RC-After-Tax
+           Move Shipping-Select to RC-Shipping-Method
+           Move Ship-Out to RC-Shipping-Cost
+           Move Final-Total-Out to RC-Final-Total
+           Open Extend Receipt-File
+           If WS-RC-Status = "35"
+               Open Output Receipt-File
+           End-If
+           Write Receipt-Record
+           Close Receipt-File.
+
+       Lookup-Product-Batch.
+      *same catalog search Select-Product uses, but defaults instead
+      *of re-prompting since batch mode has no operator to ask
+           Move Function Upper-Case (Product-Code) to Product-Code
+           Set Coffee-Product-Idx to 1
+           Search Coffee-Product-Entry
+               At End
+                   Display "Unknown product code " Product-Code
+                       " on transaction for " Customer-Name
+                       "; defaulting to house blend."
+                   Set Coffee-Product-Idx to 1
+               When Coffee-Product-Code (Coffee-Product-Idx)
+                       = Product-Code
+                   Continue
+           End-Search.
+
+       Select-Product.
+           Display " "
+           Display "Which coffee would you like?"
+           Perform Varying Coffee-Product-Idx from 1 by 1
+                   until Coffee-Product-Idx > 3
+               Display Coffee-Product-Code (Coffee-Product-Idx) ") "
+                   Coffee-Product-Name (Coffee-Product-Idx)
+                   " $" Coffee-Product-Price (Coffee-Product-Idx)
+                       "/lb"
+           End-Perform
+           Accept Product-Code
+           Move Function Upper-Case (Product-Code) to Product-Code
+           Set Coffee-Product-Idx to 1
+           Search Coffee-Product-Entry
+               At End
+                   Display "Unknown product, defaulting to house "
+                       "blend."
+                   Set Coffee-Product-Idx to 1
+               When Coffee-Product-Code (Coffee-Product-Idx)
+                       = Product-Code
+                   Continue
+           End-Search.
+       Validate-Order.
+      *loops back through product selection and pricing on a bad
+      *quantity, the same way Exercise3's Invalid-Order/Order-Check
+      *retry does, instead of falling through to shipping with stale
+      *or zero pricing fields
+           If Coffee-In > 0 and < 100 then
+               Perform One-Pound-Formula
+               Perform Apply-Discount
+               Perform Tax-Formula
+           Else
+               Display "Please enter a number bewteen 1 and 100!"
+               Display "How many Pounds of coffee would you like?"
+               Accept Coffee-In
+               Perform Validate-Order
+           End-If.
+
        One-Pound-Formula.
-           Multiply 12.00 by Coffee-In giving Before-Tax-In.
-       Five-Pound-Discount.
-           Multiply 0.95 by Before-Tax-In
-           Perform Tax-Formula.
-       Ten-Pound-Discount.
-           Multiply 0.90 by Before-Tax-In
-           Perform Tax-Formula.
+           Multiply Coffee-Product-Price (Coffee-Product-Idx)
+               by Coffee-In giving Before-Tax-In.
+       Apply-Discount.
+      *looks up the best discount tier Coffee-In qualifies for
+           Perform Varying Discount-Idx from 3 by -1
+                   until Discount-Idx < 1
+               If Coffee-In >= Discount-Min-Lbs (Discount-Idx)
+                   Compute Before-Tax-In rounded =
+                       Before-Tax-In *
+                           (1 - Discount-Pct (Discount-Idx))
+                   Exit Perform
+               End-If
+           End-Perform.
        Tax-Formula.
-           Multiply Before-Tax-In by 1.06 giving  After-Tax-In
-           Multiply Before-Tax-In by .06 giving Tax-Amount-In
+           Multiply Before-Tax-In by Sales-Tax-Rate giving
+               Tax-Amount-In
+           Add Before-Tax-In Tax-Amount-In giving After-Tax-In
            Move Tax-Amount-In to Tax-Amount-Out
            Move Before-Tax-In to Before-Tax-Out
            Move After-Tax-In to After-Tax-Out.
@@ -94,21 +347,27 @@
            Else
                Perform Ground-Shipping.
        Ground-Shipping.
-           Multiply Coffee-In by 0.50 Giving Ship-In
-           Add 1.50 to Ship-In
+           Multiply Coffee-In by Ground-Rate-Per-Lb Giving Ship-In
+           Add Ground-Base-Rate to Ship-In
            Move "Ground Shipping" to Shipping-Select.
            Move Ship-In to Ship-Out.
        Air-Shipping.
-           Multiply Coffee-In by 1 giving Ship-In
-           Add 8.00 to Ship-In
+           Multiply Coffee-In by Air-Rate-Per-Lb giving Ship-In
+           Add Air-Base-Rate to Ship-In
            Move "Air Shipping" to Shipping-Select
            Move Ship-In to Ship-Out.
        Total-Formula.
            Add After-Tax-In to Ship-In giving Final-Total-In
            Move Final-Total-In to Final-Total-Out.
        Display-Total.
+           Compute Output-Total-Kg rounded = Coffee-In / Lb-Per-Kg
            Display " "
+           Display "Customer Name:               " Customer-Name
            Display "Total Coffee ordered =      " Coffee-In
+           Display "(Kilograms Equivalent:      " Output-Total-Kg
+               " kg)"
+           Display "Coffee Ordered:             "
+               Coffee-Product-Name (Coffee-Product-Idx)
            Display "Subtotal:                  " Before-Tax-Out
            Display "Total Tax:                 " Tax-Amount-Out
            Display "Shipping:                 " Shipping-Select
@@ -116,9 +375,6 @@
            Display "                         _______________________"
            Display "Total for order:           " Final-Total-Out.
 
-          Stop "Press Enter to Exit.".
-       Stop Run.
-
 
 
 
