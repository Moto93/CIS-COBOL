@@ -1,25 +1,70 @@
        program-id. Program1 as "Program1".
-       
+
        environment division.
        configuration section.
-       
+       input-output section.
+       file-control.
+           Select Checkpoint-File assign to "CHECKPT.DAT"
+               organization is line sequential
+               file status is WS-Checkpoint-Status.
+
        data division.
+       file section.
+       FD  Checkpoint-File.
+       01  Checkpoint-Record.
+           05 CK-Meep pic 999.
+
        working-storage section.
-       01 Meep pic 999.
+       01 Meep pic 999 value 1.
        01 meep2 pic x value "y".
+       01 WS-Checkpoint-Status pic xx.
        procedure division.
        display "this is a meep program!"
-       perform varying meep from 1 by 1
+       perform Load-Checkpoint
+       perform varying meep from meep by 1
            until meep > 20
            display meep
            display "shall we keep going? (y or n)"
            accept meep2
            if meep2 = "n" or "N" then
-           stop "Press enter to exit now"
-           stop run
-       end-perform.    
+               perform Save-Checkpoint
+               stop "Press enter to exit now"
+               stop run
+           end-if
+       end-perform.
+       perform Reset-Checkpoint
        stop "press enter"
        stop run.
-       
-       
+
+       Load-Checkpoint.
+      *resumes the count where a prior run left off, if a checkpoint
+      *file exists; otherwise starts fresh at 1
+           Open Input Checkpoint-File
+           If WS-Checkpoint-Status = "00"
+               Read Checkpoint-File
+                   At End
+                       Move 1 to Meep
+                   Not At End
+                       Move CK-Meep to Meep
+               End-Read
+               Close Checkpoint-File
+           Else
+               Move 1 to Meep
+           End-If.
+
+       Save-Checkpoint.
+      *records the next count so a rerun resumes with the number
+      *after the last one displayed, instead of repeating it
+           Compute CK-Meep = Meep + 1
+           Open Output Checkpoint-File
+           Write Checkpoint-Record
+           Close Checkpoint-File.
+
+       Reset-Checkpoint.
+      *the count finished on its own, so the next run starts clean
+           Move 1 to CK-Meep
+           Open Output Checkpoint-File
+           Write Checkpoint-Record
+           Close Checkpoint-File.
+
        end program Program1.
