@@ -0,0 +1,9 @@
+      *************************************************************
+      *  Shared audit-trail file - FILE-CONTROL entry.
+      *  Every program that logs a transaction (Exercise2, Exercise3,
+      *  Coffee-Shop, Coffee) assigns the same file so all of their
+      *  transactions land in one trail.
+      *************************************************************
+           Select Audit-Log-File assign to "AUDITLOG.DAT"
+               organization is line sequential
+               file status is WS-AL-Status.
