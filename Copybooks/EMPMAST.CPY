@@ -0,0 +1,13 @@
+      *************************************************************
+      *  Employee master record - indexed by Employee-Id.
+      *  Holds the pay rate so Get-Data-Module can look an employee
+      *  up instead of retyping name/wage every run, plus the
+      *  year-to-date accumulators that carry forward run to run.
+      *************************************************************
+       01  Employee-Master-Record.
+           05 EM-Employee-Id      pic x(5).
+           05 EM-Employee-Name    pic x(20).
+           05 EM-Hourly-Wage      pic 999v99.
+           05 EM-YTD-Gross        pic 9(7)v99.
+           05 EM-YTD-Tax          pic 9(7)v99.
+           05 EM-YTD-Net          pic 9(7)v99.
