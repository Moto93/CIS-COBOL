@@ -0,0 +1,23 @@
+      *************************************************************
+      *  Shared coffee product / shipping rate table.
+      *  Every order-entry program (Coffee-Shop, Exercise3, Coffee)
+      *  reads prices from here instead of hardcoding them, so one
+      *  price change does not become three separate edits.
+      *************************************************************
+       01  Coffee-Rate-Table-Initial.
+           05 filler pic x(15) value "HHouse Blend 12".
+           05 filler pic x(15) value "DDark Roast  14".
+           05 filler pic x(15) value "CDecaf       13".
+
+       01  Coffee-Rate-Table redefines Coffee-Rate-Table-Initial.
+           05 Coffee-Product-Entry occurs 3 times
+                  indexed by Coffee-Product-Idx.
+               10 Coffee-Product-Code    pic x(1).
+               10 Coffee-Product-Name    pic x(12).
+               10 Coffee-Product-Price   pic 99.
+
+       01  Shipping-Rate-Table.
+           05 Ground-Base-Rate   pic 9v99 value 1.50.
+           05 Ground-Rate-Per-Lb pic 9v99 value 0.50.
+           05 Air-Base-Rate      pic 9v99 value 8.00.
+           05 Air-Rate-Per-Lb    pic 9v99 value 1.00.
