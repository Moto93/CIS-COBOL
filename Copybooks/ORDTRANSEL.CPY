@@ -0,0 +1,8 @@
+      *************************************************************
+      *  Shared batch order-transaction file - FILE-CONTROL entry.
+      *  Every coffee order-entry program (Exercise3, Coffee-Shop,
+      *  Coffee) that supports unattended batch mode assigns the
+      *  same queued-orders file.
+      *************************************************************
+           Select Order-Transaction-File assign to "ORDTRAN.DAT"
+               organization is line sequential.
