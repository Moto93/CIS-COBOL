@@ -0,0 +1,5 @@
+      *************************************************************
+      *  Shared batch order-transaction file - FD and record.
+      *************************************************************
+       FD  Order-Transaction-File.
+       Copy "ORDTRAN.CPY".
