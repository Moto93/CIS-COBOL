@@ -0,0 +1,27 @@
+      *************************************************************
+      *  Graduated withholding bracket table.
+      *  Replaces Exercise2's flat Tax-Rate/Tax-Deduction pair.
+      *  Each bracket holds its lower/upper Gross-Income bound, the
+      *  marginal rate for income inside the bracket, and the tax
+      *  already accumulated by prior brackets (Base-Tax), so the
+      *  withholding is computed progressively instead of flat.
+      *************************************************************
+       01  Withholding-Table-Initial.
+           05 filler pic x(30) value
+               "000000000000025000000000000000".
+           05 filler pic x(30) value
+               "000025001000075000100000000000".
+           05 filler pic x(30) value
+               "000075001000150000150000005000".
+           05 filler pic x(30) value
+               "000150001000300000200000016250".
+           05 filler pic x(30) value
+               "000300001999999999250000046250".
+
+       01  Withholding-Table redefines Withholding-Table-Initial.
+           05 WH-Bracket occurs 5 times
+                  indexed by WH-Idx.
+               10 WH-Lower-Limit  pic 9(7)v99.
+               10 WH-Upper-Limit  pic 9(7)v99.
+               10 WH-Rate         pic v999.
+               10 WH-Base-Tax     pic 9(7)v99.
