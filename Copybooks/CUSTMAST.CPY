@@ -0,0 +1,9 @@
+      *************************************************************
+      *  Customer master - indexed by customer name.
+      *  Holds the lifetime pounds ordered so Valid-Order can apply
+      *  the discount schedule off cumulative volume as well as the
+      *  quantity on the order in front of it.
+      *************************************************************
+       01  Customer-Master-Record.
+           05 Cust-Name             pic x(20).
+           05 Cust-Lifetime-Lbs     pic 9(7).
