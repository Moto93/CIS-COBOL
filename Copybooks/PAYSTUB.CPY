@@ -0,0 +1,14 @@
+      *************************************************************
+      *  Pay-stub output record - one per employee per run, built
+      *  from the same cleaned fields Print-Module already displays.
+      *************************************************************
+       01  Pay-Stub-Record.
+           05 PS-Employee-Name   pic x(20).
+           05 PS-Hours-Worked    pic zzzzzzzz9.
+           05 PS-Hourly-Wage     pic $$$$$9.99.
+           05 PS-Gross-Income    pic $$$$$9.99.
+           05 PS-Tax-Display     pic $$$$$9.99.
+           05 PS-Net-Income      pic $$$$$9.99.
+           05 PS-YTD-Gross       pic $$$$$$$9.99.
+           05 PS-YTD-Tax         pic $$$$$$$9.99.
+           05 PS-YTD-Net         pic $$$$$$$9.99.
