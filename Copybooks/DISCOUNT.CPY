@@ -0,0 +1,17 @@
+      *************************************************************
+      *  Shared quantity-discount schedule.
+      *  Exercise3 and the Coffee program both break on pounds
+      *  ordered; this table is the single place that schedule is
+      *  defined so a new tier (or a rate change) is one edit.
+      *  Entry layout: minimum pounds (3) + discount pct, v999 (3).
+      *************************************************************
+       01  Discount-Table-Initial.
+           05 filler pic x(6) value "005050".
+           05 filler pic x(6) value "010100".
+           05 filler pic x(6) value "020150".
+
+       01  Discount-Table redefines Discount-Table-Initial.
+           05 Discount-Tier occurs 3 times
+                  indexed by Discount-Idx.
+               10 Discount-Min-Lbs  pic 999.
+               10 Discount-Pct      pic v999.
