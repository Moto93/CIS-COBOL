@@ -0,0 +1,15 @@
+      *************************************************************
+      *  Receipt record - written right after the final total is
+      *  displayed, so a separate print/export step can turn it
+      *  into a paper or emailed receipt without re-deriving numbers.
+      *************************************************************
+       01  Receipt-Record.
+           05 RC-Order-Number      pic 9(6).
+           05 RC-Customer-Name     pic x(20).
+           05 RC-Coffee-Lbs        pic zzzz9.
+           05 RC-Before-Tax        pic $(6).99.
+           05 RC-Tax-Amount        pic $(6).99.
+           05 RC-After-Tax         pic $(6).99.
+           05 RC-Shipping-Method   pic x(15).
+           05 RC-Shipping-Cost     pic $(6).99.
+           05 RC-Final-Total       pic $(6).99.
