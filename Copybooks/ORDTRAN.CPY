@@ -0,0 +1,10 @@
+      *************************************************************
+      *  Coffee order transaction record - a day's worth of orders
+      *  queued ahead of time and run unattended through
+      *  Order-Check/Shipping-Calculation/Total-Display.
+      *************************************************************
+       01  Order-Transaction-Record.
+           05 OT-Customer-Name      pic x(20).
+           05 OT-Product-Code       pic x(1).
+           05 OT-Coffee-Lbs         pic 999.
+           05 OT-Shipping-Select    pic x(15).
