@@ -0,0 +1,11 @@
+      *************************************************************
+      *  Payroll register - one line per employee run plus a run
+      *  total, so a session's batch has something printable to
+      *  file with accounting.
+      *************************************************************
+       01  Payroll-Register-Record.
+           05 PR-Employee-Name   pic x(20).
+           05 PR-Hours-Worked    pic zzzzzzzz9.
+           05 PR-Gross-Income    pic $$$$$$$9.99.
+           05 PR-Gross-Tax       pic $$$$$$$9.99.
+           05 PR-Net-Income      pic $$$$$$$9.99.
