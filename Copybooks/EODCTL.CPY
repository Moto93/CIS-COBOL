@@ -0,0 +1,7 @@
+      *************************************************************
+      *  End-of-day control report - one line per reconciled total.
+      *************************************************************
+       01  EOD-Control-Record.
+           05 EOD-Description   pic x(40).
+           05 EOD-Count         pic ZZZZ9.
+           05 EOD-Amount-Text   pic x(15).
