@@ -0,0 +1,8 @@
+      *************************************************************
+      *  Payroll roster record - one per employee to be run through
+      *  Get-Data-Module/Calculate-Module/Clean-Up-Module/Print-Module
+      *  for a shift, without an operator keying Try-Again each time.
+      *************************************************************
+       01  Roster-Record.
+           05 RO-Employee-Id      pic x(5).
+           05 RO-Hours-Worked     pic 999.
