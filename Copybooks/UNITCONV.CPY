@@ -0,0 +1,7 @@
+      *************************************************************
+      *  Shared pounds/kilograms conversion factor, so a customer
+      *  can order in either unit and every coffee order-entry
+      *  program converts the same way.
+      *************************************************************
+       01  Unit-Conversion.
+           05 Lb-Per-Kg pic 9v9999 value 2.2046.
