@@ -0,0 +1,7 @@
+      *************************************************************
+      *  Shared sales-tax control value.
+      *  Used by every coffee order-entry program (Coffee-Shop,
+      *  Exercise3, Coffee) so the rate is changed in one place.
+      *************************************************************
+       01  Sales-Tax-Control.
+           05 Sales-Tax-Rate         pic 9v9999 value 0.0600.
