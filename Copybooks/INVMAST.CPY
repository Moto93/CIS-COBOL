@@ -0,0 +1,10 @@
+      *************************************************************
+      *  Coffee inventory master - indexed by product code.
+      *  Order-Check compares the order quantity against
+      *  Inv-On-Hand-Lbs before an order is accepted, and decrements
+      *  it once the order is accepted (and restores it on a void -
+      *  see Void-Order).
+      *************************************************************
+       01  Inventory-Master-Record.
+           05 Inv-Product-Code     pic x(1).
+           05 Inv-On-Hand-Lbs      pic 9(5).
