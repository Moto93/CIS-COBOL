@@ -0,0 +1,8 @@
+      *************************************************************
+      *  Shared receipt file - FILE-CONTROL entry.
+      *  Every coffee order-entry program (Exercise3, Coffee-Shop,
+      *  Coffee) appends its receipts to the same file.
+      *************************************************************
+           Select Receipt-File assign to "RECEIPT.DAT"
+               organization is line sequential
+               file status is WS-RC-Status.
