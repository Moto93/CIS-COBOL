@@ -0,0 +1,10 @@
+      *************************************************************
+      *  Shared audit-trail file - FD and record.
+      *************************************************************
+       FD  Audit-Log-File.
+       01  Audit-Log-Record.
+           05 AL-Timestamp          pic x(26).
+           05 AL-Operator-Id        pic x(8).
+           05 AL-Program-Id         pic x(10).
+           05 AL-Transaction-Type   pic x(12).
+           05 AL-Detail             pic x(60).
