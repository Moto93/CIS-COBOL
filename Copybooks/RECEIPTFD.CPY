@@ -0,0 +1,5 @@
+      *************************************************************
+      *  Shared receipt file - FD and record.
+      *************************************************************
+       FD  Receipt-File.
+       Copy "RECEIPT.CPY".
